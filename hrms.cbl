@@ -14,7 +14,8 @@
            DISPLAY "1. HRMS WRITE" LINE 10 COL 25.
            DISPLAY "2. HRMS READ" LINE 12 COL 25.
            DISPLAY "3. LIST BRANCH FILE" LINE 14 COL 25.
-           DISPLAY "4. EXIT" LINE 16 COL 25.
+           DISPLAY "4. GRADE-WIDE SALARY REVISION" LINE 15 COL 25.
+           DISPLAY "5. EXIT" LINE 16 COL 25.
            DISPLAY "ENTER YOUR CHOICE :" LINE 18 COL 25.
            ACCEPT CHOICE LINE 18 COL 46.
            IF CHOICE = 1
@@ -32,7 +33,12 @@
                    CANCEL "EMPBRANCHLIST"
                    GO TO MAIN-PARA
                ELSE
-                 STOP RUN.
+                 IF CHOICE = 4
+                     CALL "GRADEREVISE"
+                     CANCEL "GRADEREVISE"
+                     GO TO MAIN-PARA
+                 ELSE
+                   STOP RUN.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPREAD.
@@ -49,13 +55,15 @@
            SELECT LEAVEFILE ASSIGN TO DISK
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS LEMPID
+           RECORD KEY IS LLEAVEID
+           ALTERNATE RECORD KEY IS LEMPID WITH DUPLICATES
            FILE STATUS IS FSL.
 
            SELECT BRANCHFILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS BBRID
+           ALTERNATE RECORD KEY IS CITY WITH DUPLICATES
            FILE STATUS IS FSB.
 
            SELECT DESIGNATIONFILE ASSIGN TO DISK
@@ -73,7 +81,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RREVID
-           ALTERNATE RECORD KEY IS REMPID
+           ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
            FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE ASSIGN TO DISK
@@ -89,6 +97,13 @@
            ALTERNATE RECORD KEY IS CEMPID
            FILE STATUS IS FSC.
 
+           SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AAUDID
+           ALTERNATE RECORD KEY IS AEMPID WITH DUPLICATES
+           FILE STATUS IS FSA.
+
            SELECT GRADEFILE ASSIGN TO DISK
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
@@ -106,6 +121,8 @@
            RECORD KEY IS EPEMPID
            FILE STATUS IS FSEP.
 
+           SELECT SORTFILE ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPFILE
@@ -125,11 +142,13 @@
            02 EGRDNO    PIC 99.
            02 EBRNID    PIC X(6).
            02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X(9).
 
        FD LEAVEFILE
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "LEAVE.DAT".
        01 LEAVEREC.
+           02 LLEAVEID  PIC X(6).
            02 LEMPID    PIC X(6).
            02 LFMDATE   PIC X(10).
            02 LTODATE   PIC X(10).
@@ -145,6 +164,7 @@
            02 BBRPH    PIC X(10).
            02 BEMAIL   PIC X(20).
            02 BMGRNAME PIC X(25).
+           02 CITY     PIC X(20).
 
        FD DESIGNATIONFILE
            LABEL RECORDS ARE STANDARD
@@ -230,6 +250,18 @@
            02 CEMPID   PIC X(6).
            02 CCDATE   PIC X(6).
 
+       FD AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "AUDIT.DAT".
+       01 AUDITREC.
+           02 AAUDID   PIC X(6).
+           02 AEMPID   PIC X(6).
+           02 AFILE    PIC X(16).
+           02 AOPER    PIC X(10).
+           02 ABEFORE  PIC X(30).
+           02 AAFTER   PIC X(30).
+           02 AADATE   PIC X(8).
+
        FD GRADEFILE
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "GRADE.DAT".
@@ -244,6 +276,7 @@
            02 TTRFID   PIC X(6).
            02 TEMPID   PIC X(6).
            02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
            02 TTRFDT   PIC X(10).
 
        FD EMPPERSONALFILE
@@ -268,6 +301,15 @@
            02 EPCHILD  PIC X(25).
            02 EPDOBC   PIC X(10).
 
+       SD SORTFILE.
+       01 SR-REC.
+           02 SR-BRANCH PIC X(6).
+           02 SR-EMPID  PIC X(6).
+           02 SR-NAME   PIC X(25).
+           02 SR-GROSS  PIC 9(9)V99.
+           02 SR-DED    PIC 9(9)V99.
+           02 SR-NET    PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
        77 FSO   PIC XX.
        77 FSL   PIC XX.
@@ -277,6 +319,7 @@
        77 FSR   PIC XX.
        77 FSP   PIC XX.
        77 FSC   PIC XX.
+       77 FSA   PIC XX.
        77 FSG   PIC XX.
        77 FST   PIC XX.
        77 FSEP  PIC XX.
@@ -284,7 +327,28 @@
        77 GR    PIC 99.
        77 CHOICE PIC 99.
        77 IID   PIC X(6).
-       77 ENTER PIC X.
+       77 ENTKEY PIC X.
+       77 WS-LEAVE-COUNT PIC 99.
+       77 WS-LEAVE-LINE  PIC 99.
+       77 WS-LEAVE-SHOW  PIC 9.
+       77 WS-AUDIT-COUNT PIC 99.
+       77 WS-AUDIT-LINE  PIC 99.
+       77 WS-AUDIT-SHOW  PIC 9.
+       77 WS-PRINT-LINE  PIC X(80).
+       77 WS-PREV-BRANCH PIC X(6).
+       77 WS-EOF-SORT    PIC X.
+       77 WS-BR-GROSS PIC 9(9)V99.
+       77 WS-BR-DED   PIC 9(9)V99.
+       77 WS-BR-NET   PIC S9(9)V99.
+       77 WS-GR-GROSS PIC 9(9)V99.
+       77 WS-GR-DED   PIC 9(9)V99.
+       77 WS-GR-NET   PIC S9(9)V99.
+       77 WS-NET-EDIT PIC -(8)9.99.
+       77 WS-GROSS-EDIT PIC Z(8)9.99.
+       77 WS-DED-EDIT   PIC Z(8)9.99.
+       77 WS-TOT-NET-EDIT PIC -(8)9.99.
+       77 WS-TOT-GROSS-EDIT PIC Z(8)9.99.
+       77 WS-TOT-DED-EDIT   PIC Z(8)9.99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -303,9 +367,11 @@
            DISPLAY "09. GRADE FILE" LINE 19 COL 5.
            DISPLAY "10. TRANSFER FILE" LINE 20 COL 5.
            DISPLAY "11. EMPLOYEE PERSONAL FILE" LINE 21 COL 5.
-           DISPLAY "12. EXIT" LINE 22 COL 5.
-           DISPLAY "ENTER U R CHOICE :" LINE 23 COL 25.
-           ACCEPT CHOICE LINE 23 COL 45.
+           DISPLAY "12. PAYROLL REGISTER REPORT" LINE 22 COL 5.
+           DISPLAY "13. EMPLOYEE AUDIT HISTORY" LINE 23 COL 5.
+           DISPLAY "14. EXIT" LINE 24 COL 5.
+           DISPLAY "ENTER U R CHOICE :" LINE 25 COL 25.
+           ACCEPT CHOICE LINE 25 COL 45.
            IF CHOICE = 1
               GO TO EMP-PARA
            ELSE
@@ -339,7 +405,13 @@
                                 IF CHOICE = 11
                                    GO TO EMPPERSONAL-PARA
                                  ELSE
-                                   EXIT PROGRAM.
+                                   IF CHOICE = 12
+                                      GO TO PAYROLL-REGISTER-PARA
+                                   ELSE
+                                     IF CHOICE = 13
+                                        GO TO AUDIT-HISTORY-PARA
+                                     ELSE
+                                       EXIT PROGRAM.
 
        EMP-PARA.
            DISPLAY " " WITH BLANK SCREEN.
@@ -374,34 +446,66 @@
            DISPLAY EBRNID LINE 12 COL 25.
            DISPLAY " DESIGNATION CODE     :"  LINE 13 COL 1.
            DISPLAY EDESID LINE 13 COL 25.
+           DISPLAY " STATUS               :"  LINE 14 COL 1.
+           DISPLAY ESTATUS LINE 14 COL 25.
            CLOSE EMPFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
        LEAVE-PARA.
            DISPLAY " " WITH BLANK SCREEN.
            OPEN INPUT LEAVEFILE.
-           DISPLAY "ENTER CODE :".
-           ACCEPT LEMPID.
+           DISPLAY "ENTER EMP CODE :".
+           ACCEPT IID.
            DISPLAY " " WITH BLANK SCREEN.
-           READ LEAVEFILE INVALID KEY GO TO ERROR-LEAVE-PARA.
-           DISPLAY " CODE           :" LINE 1 COL 1.
-           DISPLAY LEMPID LINE 1 COL 20.
-           DISPLAY " DATE           :" LINE 2 COL 1.
-           DISPLAY LFMDATE LINE 2 COL 20.
-           DISPLAY " DATE           :" LINE 3 COL 1.
-           DISPLAY LTODATE LINE 3 COL 20.
-           DISPLAY " LEAVE CATEGORY :" LINE 4 COL 1.
-           DISPLAY LLEVCAT LINE 4 COL 20.
+           MOVE 0 TO WS-LEAVE-COUNT.
+           MOVE 1 TO WS-LEAVE-LINE.
+           MOVE IID TO LEMPID.
+           START LEAVEFILE KEY IS = LEMPID INVALID KEY
+              GO TO ERROR-LEAVE-PARA.
+           PERFORM LEAVE-READ-IN UNTIL FSL = 10.
+           IF WS-LEAVE-COUNT = 0
+              DISPLAY "NO LEAVE RECORDS FOUND" LINE 12 COL 20.
            CLOSE LEAVEFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
+       LEAVE-READ-IN.
+           MOVE 0 TO WS-LEAVE-SHOW.
+           PERFORM LEAVE-READ-PARA UNTIL FSL = 10 OR WS-LEAVE-SHOW = 3.
+           IF FSL NOT = 10
+              DISPLAY "PRESS ENTER TO SEE MORE" LINE 20 COL 1
+              ACCEPT ENTKEY LINE 20 COL 30
+              DISPLAY " " WITH BLANK SCREEN
+              MOVE 1 TO WS-LEAVE-LINE
+           END-IF.
+       LEAVE-READ-PARA.
+           READ LEAVEFILE NEXT RECORD AT END GO TO LEAVE-READ-EXIT.
+           IF LEMPID NOT = IID
+              MOVE 10 TO FSL
+           ELSE
+              ADD 1 TO WS-LEAVE-COUNT
+              ADD 1 TO WS-LEAVE-SHOW
+              DISPLAY " LEAVE ID  :" LINE WS-LEAVE-LINE COL 1
+              DISPLAY LLEAVEID LINE WS-LEAVE-LINE COL 20
+              ADD 1 TO WS-LEAVE-LINE
+              DISPLAY " FROM DATE :" LINE WS-LEAVE-LINE COL 1
+              DISPLAY LFMDATE LINE WS-LEAVE-LINE COL 20
+              ADD 1 TO WS-LEAVE-LINE
+              DISPLAY " TO DATE   :" LINE WS-LEAVE-LINE COL 1
+              DISPLAY LTODATE LINE WS-LEAVE-LINE COL 20
+              ADD 1 TO WS-LEAVE-LINE
+              DISPLAY " CATEGORY  :" LINE WS-LEAVE-LINE COL 1
+              DISPLAY LLEVCAT LINE WS-LEAVE-LINE COL 20
+              ADD 2 TO WS-LEAVE-LINE
+           END-IF.
+       LEAVE-READ-EXIT.
+           CONTINUE.
 
        BRANCH-PARA.
            DISPLAY " " WITH BLANK SCREEN.
@@ -409,28 +513,26 @@
            DISPLAY " BRANCH CODE :".
            ACCEPT IID.
            DISPLAY " " WITH BLANK SCREEN.
-           PERFORM BRANCH-READ-IT UNTIL FSB = 10.
-       BRANCH-READ-IT.
-           READ BRANCHFILE RECORD.
-           IF BBRID = IID
-               DISPLAY " BRANCH CODE    :" LINE 1 COL 1.
-               DISPLAY " BRANCH CODE    :" LINE 1 COL 1.
-               DISPLAY IID LINE 1 COL 20.
-               DISPLAY " BRANCH NAME    :" LINE 2 COL 1.
-               DISPLAY BBRNAME LINE 2 COL 20.
-               DISPLAY " BRANCH ADDRESS :" LINE 3 COL 1.
-               DISPLAY BBRADD LINE 3 COL 20.
-               DISPLAY " PHONE          :" LINE 4 COL 1.
-               DISPLAY BBRPH LINE 4 COL 20.
-               DISPLAY " E-MAIL         :" LINE 5 COL 1.
-               DISPLAY BEMAIL LINE 5 COL 20.
-               DISPLAY " MANAGER NAME   :" LINE 6 COL 1.
-               DISPLAY BMGRNAME LINE 6 COL 20.
-       BRANCH-EXIT-P.
+           MOVE IID TO BBRID.
+           READ BRANCHFILE INVALID KEY GO TO ERROR-BRANCH-PARA.
+           DISPLAY " BRANCH CODE    :" LINE 1 COL 1.
+           DISPLAY BBRID LINE 1 COL 20.
+           DISPLAY " BRANCH NAME    :" LINE 2 COL 1.
+           DISPLAY BBRNAME LINE 2 COL 20.
+           DISPLAY " BRANCH ADDRESS :" LINE 3 COL 1.
+           DISPLAY BBRADD LINE 3 COL 20.
+           DISPLAY " CITY           :" LINE 4 COL 1.
+           DISPLAY CITY LINE 4 COL 20.
+           DISPLAY " PHONE          :" LINE 5 COL 1.
+           DISPLAY BBRPH LINE 5 COL 20.
+           DISPLAY " E-MAIL         :" LINE 6 COL 1.
+           DISPLAY BEMAIL LINE 6 COL 20.
+           DISPLAY " MANAGER NAME   :" LINE 7 COL 1.
+           DISPLAY BMGRNAME LINE 7 COL 20.
            CLOSE BRANCHFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -455,7 +557,7 @@
            DISPLAY ' '.
            DISPLAY ' '.
            DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU".
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -474,7 +576,7 @@
            CLOSE DEPARTMENTFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -521,7 +623,7 @@
            CLOSE REVISIONFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -606,7 +708,7 @@
            CLOSE PAYMENTFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -627,7 +729,7 @@
            CLOSE CONFIRMATIONFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -650,7 +752,7 @@
            DISPLAY ' '.
            DISPLAY ' '.
            DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU".
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -667,12 +769,14 @@
            DISPLAY TEMPID LINE 2 COL 25.
            DISPLAY " OLD BRANCH CODE   :" LINE 3 COL 1.
            DISPLAY TOBRID LINE 3 COL 25.
-           DISPLAY " TRANSFER DATE     :" LINE 4 COL 1.
-           DISPLAY TTRFDT LINE 4 COL 25.
+           DISPLAY " NEW BRANCH CODE   :" LINE 4 COL 1.
+           DISPLAY TNBRID LINE 4 COL 25.
+           DISPLAY " TRANSFER DATE     :" LINE 5 COL 1.
+           DISPLAY TTRFDT LINE 5 COL 25.
            CLOSE TRANSFERFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -721,7 +825,7 @@
            CLOSE EMPPERSONALFILE.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -731,7 +835,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -741,7 +845,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -751,7 +855,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -761,7 +865,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -771,7 +875,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -781,7 +885,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -791,7 +895,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -801,7 +905,7 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
@@ -811,10 +915,156 @@
            DISPLAY "INVALID CODE" LINE 12 COL 30.
            DISPLAY
              "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
-           ACCEPT ENTER LINE 20 COL 50.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
+       PAYROLL-REGISTER-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           MOVE SPACES TO WS-PREV-BRANCH.
+           MOVE 0 TO WS-BR-GROSS WS-BR-DED WS-BR-NET.
+           MOVE 0 TO WS-GR-GROSS WS-GR-DED WS-GR-NET.
+           MOVE "N" TO WS-EOF-SORT.
+           SORT SORTFILE ON ASCENDING KEY SR-BRANCH SR-EMPID
+              INPUT PROCEDURE IS BUILD-REGISTER-PARA
+              OUTPUT PROCEDURE IS PRINT-REGISTER-PARA.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
            STOP ' '.
            GO TO MAIN-PARA.
 
+       BUILD-REGISTER-PARA.
+           OPEN INPUT PAYMENTFILE.
+           OPEN INPUT EMPFILE.
+           PERFORM BUILD-REGISTER-READ UNTIL FSP = 10.
+           CLOSE PAYMENTFILE.
+           CLOSE EMPFILE.
+       BUILD-REGISTER-READ.
+           READ PAYMENTFILE NEXT RECORD AT END GO TO BUILD-REGISTER-X.
+           MOVE PEMPID TO EEMPID.
+           READ EMPFILE INVALID KEY
+              MOVE SPACES TO EEMPNAME
+              MOVE SPACES TO EBRNID
+           END-READ.
+           MOVE EBRNID TO SR-BRANCH.
+           MOVE PEMPID TO SR-EMPID.
+           MOVE EEMPNAME TO SR-NAME.
+           COMPUTE SR-GROSS = PBASIC + PDA + PCCA + PHRA + PDPA
+              + PPPA + PEDUA + PTECHJR + PLUNCHA + PCONVEY + PBUSATR
+              + PLTA + PGRTY + PPERINC + PMEDI + PBOOK + PENTER
+              + PTPH + PHOUSE + PVEHMAN + PCLUB.
+           COMPUTE SR-DED = PPF + PESI + PPTAX + PITAX + PLOANDA
+              + POTHERD + PCREDIT.
+           COMPUTE SR-NET = SR-GROSS - SR-DED.
+           RELEASE SR-REC.
+       BUILD-REGISTER-X.
+           CONTINUE.
+
+       PRINT-REGISTER-PARA.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "BRANCH EMPID  NAME                GROSS    DEDUCT"
+              "      NET" DELIMITED BY SIZE
+              INTO WS-PRINT-LINE.
+           DISPLAY WS-PRINT-LINE.
+           PERFORM PRINT-REGISTER-READ UNTIL WS-EOF-SORT = "Y".
+           IF WS-PREV-BRANCH NOT = SPACES
+              PERFORM PRINT-BRANCH-TOTAL-PARA.
+           MOVE WS-GR-GROSS TO WS-TOT-GROSS-EDIT.
+           MOVE WS-GR-DED TO WS-TOT-DED-EDIT.
+           MOVE WS-GR-NET TO WS-TOT-NET-EDIT.
+           DISPLAY " ".
+           DISPLAY "GRAND TOTAL GROSS: " WS-TOT-GROSS-EDIT
+              " DEDUCT: " WS-TOT-DED-EDIT " NET: " WS-TOT-NET-EDIT.
+       PRINT-REGISTER-READ.
+           RETURN SORTFILE
+              AT END MOVE "Y" TO WS-EOF-SORT
+              NOT AT END PERFORM PRINT-REGISTER-LINE
+           END-RETURN.
+       PRINT-REGISTER-LINE.
+           IF SR-BRANCH NOT = WS-PREV-BRANCH AND WS-PREV-BRANCH NOT =
+              SPACES
+              PERFORM PRINT-BRANCH-TOTAL-PARA
+              MOVE 0 TO WS-BR-GROSS WS-BR-DED WS-BR-NET
+           END-IF.
+           MOVE SR-BRANCH TO WS-PREV-BRANCH.
+           MOVE SPACES TO WS-PRINT-LINE.
+           MOVE SR-GROSS TO WS-GROSS-EDIT.
+           MOVE SR-DED TO WS-DED-EDIT.
+           MOVE SR-NET TO WS-NET-EDIT.
+           STRING SR-BRANCH " " SR-EMPID " " SR-NAME " " WS-GROSS-EDIT
+              " " WS-DED-EDIT " "
+              WS-NET-EDIT DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           DISPLAY WS-PRINT-LINE.
+           ADD SR-GROSS TO WS-BR-GROSS WS-GR-GROSS.
+           ADD SR-DED TO WS-BR-DED WS-GR-DED.
+           ADD SR-NET TO WS-BR-NET WS-GR-NET.
+
+       PRINT-BRANCH-TOTAL-PARA.
+           MOVE WS-BR-GROSS TO WS-TOT-GROSS-EDIT.
+           MOVE WS-BR-DED TO WS-TOT-DED-EDIT.
+           MOVE WS-BR-NET TO WS-TOT-NET-EDIT.
+           DISPLAY " ".
+           DISPLAY "BRANCH " WS-PREV-BRANCH " TOTAL GROSS: "
+              WS-TOT-GROSS-EDIT " DEDUCT: " WS-TOT-DED-EDIT " NET: "
+              WS-TOT-NET-EDIT.
+
+       AUDIT-HISTORY-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           OPEN INPUT AUDITFILE.
+           DISPLAY "ENTER EMP CODE :".
+           ACCEPT IID.
+           DISPLAY " " WITH BLANK SCREEN.
+           MOVE 0 TO WS-AUDIT-COUNT.
+           MOVE 1 TO WS-AUDIT-LINE.
+           MOVE IID TO AEMPID.
+           START AUDITFILE KEY IS = AEMPID INVALID KEY
+              MOVE 10 TO FSA.
+           PERFORM AUDIT-HISTORY-IN UNTIL FSA = 10.
+           IF WS-AUDIT-COUNT = 0
+              DISPLAY "NO AUDIT RECORDS FOUND" LINE 12 COL 20.
+           CLOSE AUDITFILE.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS READ MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           GO TO MAIN-PARA.
+       AUDIT-HISTORY-IN.
+           MOVE 0 TO WS-AUDIT-SHOW.
+           PERFORM AUDIT-HISTORY-READ UNTIL FSA = 10 OR
+              WS-AUDIT-SHOW = 3.
+           IF FSA NOT = 10
+              DISPLAY "PRESS ENTER TO SEE MORE" LINE 20 COL 1
+              ACCEPT ENTKEY LINE 20 COL 30
+              DISPLAY " " WITH BLANK SCREEN
+              MOVE 1 TO WS-AUDIT-LINE
+           END-IF.
+       AUDIT-HISTORY-READ.
+           READ AUDITFILE NEXT RECORD AT END GO TO AUDIT-HISTORY-EXIT.
+           IF AEMPID NOT = IID
+              MOVE 10 TO FSA
+           ELSE
+              ADD 1 TO WS-AUDIT-COUNT
+              ADD 1 TO WS-AUDIT-SHOW
+              DISPLAY " FILE  :" LINE WS-AUDIT-LINE COL 1
+              DISPLAY AFILE LINE WS-AUDIT-LINE COL 20
+              ADD 1 TO WS-AUDIT-LINE
+              DISPLAY " OPER  :" LINE WS-AUDIT-LINE COL 1
+              DISPLAY AOPER LINE WS-AUDIT-LINE COL 20
+              ADD 1 TO WS-AUDIT-LINE
+              DISPLAY " DATE  :" LINE WS-AUDIT-LINE COL 1
+              DISPLAY AADATE LINE WS-AUDIT-LINE COL 20
+              ADD 1 TO WS-AUDIT-LINE
+              DISPLAY " BEFORE:" LINE WS-AUDIT-LINE COL 1
+              DISPLAY ABEFORE LINE WS-AUDIT-LINE COL 20
+              ADD 1 TO WS-AUDIT-LINE
+              DISPLAY " AFTER :" LINE WS-AUDIT-LINE COL 1
+              DISPLAY AAFTER LINE WS-AUDIT-LINE COL 20
+              ADD 2 TO WS-AUDIT-LINE
+           END-IF.
+       AUDIT-HISTORY-EXIT.
+           CONTINUE.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPWRITE.
 
@@ -830,12 +1080,15 @@
            SELECT LEAVEFILE ASSIGN TO DISK
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS LEMPID
+           RECORD KEY IS LLEAVEID
+           ALTERNATE RECORD KEY IS LEMPID WITH DUPLICATES
            FILE STATUS IS FSL.
 
            SELECT BRANCHFILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           ALTERNATE RECORD KEY IS CITY WITH DUPLICATES
            FILE STATUS IS FSB.
 
            SELECT DESIGNATIONFILE ASSIGN TO DISK
@@ -853,7 +1106,7 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RREVID
-           ALTERNATE RECORD KEY IS REMPID
+           ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
            FILE STATUS IS FSR.
 
            SELECT PAYMENTFILE ASSIGN TO DISK
@@ -869,6 +1122,13 @@
            ALTERNATE RECORD KEY IS CEMPID
            FILE STATUS IS FSC.
 
+           SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AAUDID
+           ALTERNATE RECORD KEY IS AEMPID WITH DUPLICATES
+           FILE STATUS IS FSA.
+
            SELECT GRADEFILE ASSIGN TO DISK
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
@@ -905,11 +1165,13 @@
            02 EGRDNO    PIC 99.
            02 EBRNID    PIC X(6).
            02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X(9).
 
        FD LEAVEFILE
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "LEAVE.DAT".
        01 LEAVEREC.
+           02 LLEAVEID  PIC X(6).
            02 LEMPID    PIC X(6).
            02 LFMDATE   PIC X(10).
            02 LTODATE   PIC X(10).
@@ -925,6 +1187,7 @@
            02 BBRPH    PIC X(10).
            02 BEMAIL   PIC X(20).
            02 BMGRNAME PIC X(25).
+           02 CITY     PIC X(20).
 
        FD DESIGNATIONFILE
            LABEL RECORDS ARE STANDARD
@@ -1010,6 +1273,18 @@
            02 CEMPID   PIC X(6).
            02 CCDATE   PIC X(6).
 
+       FD AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "AUDIT.DAT".
+       01 AUDITREC.
+           02 AAUDID   PIC X(6).
+           02 AEMPID   PIC X(6).
+           02 AFILE    PIC X(16).
+           02 AOPER    PIC X(10).
+           02 ABEFORE  PIC X(30).
+           02 AAFTER   PIC X(30).
+           02 AADATE   PIC X(8).
+
        FD GRADEFILE
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "GRADE.DAT".
@@ -1024,6 +1299,7 @@
            02 TTRFID   PIC X(6).
            02 TEMPID   PIC X(6).
            02 TOBRID   PIC X(6).
+           02 TNBRID   PIC X(6).
            02 TTRFDT   PIC X(10).
 
        FD EMPPERSONALFILE
@@ -1057,11 +1333,53 @@
        77 FSR   PIC XX.
        77 FSP   PIC XX.
        77 FSC   PIC XX.
+       77 FSA   PIC XX.
        77 FSG   PIC XX.
        77 FST   PIC XX.
        77 FSEP  PIC XX.
        77 CHOICE PIC 99.
-       77  ENTER PIC X.
+       77  ENTKEY PIC X.
+       77 EMP-MODE PIC X.
+       77 WS-BR-FOUND  PIC X.
+       77 WS-OLD-EBRNID PIC X(6).
+       77 WS-STATUS-FOUND PIC X.
+       77 WS-TRANS-OK PIC X.
+       77 WS-COMMA-POS PIC 99.
+       77 WS-I         PIC 99.
+       77 WS-CITY-START PIC 99.
+       77 WS-CITY-LEN  PIC 99.
+       77 WS-AUDIT-EMPID  PIC X(6).
+       77 WS-AUDIT-FILE   PIC X(16).
+       77 WS-AUDIT-OPER   PIC X(10).
+       77 WS-AUDIT-BEFORE PIC X(30).
+       77 WS-AUDIT-AFTER  PIC X(30).
+       77 WS-AUDIT-SEQ    PIC 9(5).
+       77 WS-AUDIT-SEQ-X  PIC 9(5).
+       77 WS-OLD-EEMPNAME PIC X(25).
+       77 WS-AUDIT-EDIT   PIC Z(6)9.99.
+       77 WS-DES-FOUND PIC X.
+       77 WS-REV-FOUND PIC X.
+       77 WS-REV-BASIC PIC 9(6)V99.
+       77 WS-REV-HRA   PIC 9(6)V99.
+       77 WS-REV-DPA   PIC 9(6)V99.
+       77 WS-REV-PPA   PIC 9(6)V99.
+       77 WS-REV-LTA   PIC 9(6)V99.
+       77 WS-REV-PF    PIC 9(6)V99.
+       77 WS-REV-ESI   PIC 9(6)V99.
+       77 WS-NEW-LLEAVEID PIC X(6).
+       77 WS-NEW-LEMPID   PIC X(6).
+       77 WS-NEW-LFMDATE  PIC X(10).
+       77 WS-NEW-LTODATE  PIC X(10).
+       77 WS-NEW-LLEVCAT  PIC X(3).
+       77 WS-LEAVE-OVERLAP PIC X.
+       77 WS-LEAVE-BAL-OK  PIC X.
+       77 WS-NEW-DAYS      PIC 999.
+       77 WS-FROM-YMD PIC X(8).
+       77 WS-TO-YMD   PIC X(8).
+       77 WS-FROM-NUM PIC 9(8).
+       77 WS-TO-NUM   PIC 9(8).
+       77 WS-FROM-INT PIC S9(9).
+       77 WS-TO-INT   PIC S9(9).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -1119,10 +1437,23 @@
                                    EXIT PROGRAM.
 
        EMP-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "A. ADD NEW EMPLOYEE" LINE 1 COL 1.
+           DISPLAY "U. UPDATE EMPLOYEE" LINE 2 COL 1.
+           DISPLAY "D. DELETE EMPLOYEE" LINE 3 COL 1.
+           DISPLAY "ENTER YOUR CHOICE :" LINE 5 COL 1.
+           ACCEPT EMP-MODE LINE 5 COL 25.
            DISPLAY " " WITH BLANK SCREEN.
            OPEN I-O EMPFILE.
            IF FSO = 35
               OPEN OUTPUT EMPFILE.
+           IF EMP-MODE = "U" OR EMP-MODE = "u"
+              GO TO EMP-UPDATE-PARA.
+           IF EMP-MODE = "D" OR EMP-MODE = "d"
+              GO TO EMP-DELETE-PARA.
+           GO TO EMP-ADD-PARA.
+
+       EMP-ADD-PARA.
            DISPLAY "ENTER CODE :" LINE 1 COL 1.
            ACCEPT EEMPID LINE 1 COL 35.
            DISPLAY "ENTER NAME :" LINE 2 COL 1.
@@ -1149,30 +1480,311 @@
            ACCEPT EBRNID LINE 12 COL 35.
            DISPLAY "ENTER DESIGNATION CODE :" LINE 13 COL 1.
            ACCEPT EDESID LINE 13 COL 35.
-           WRITE EMPREC.
+           PERFORM VALIDATE-BRANCH-PARA.
+           IF WS-BR-FOUND = "N"
+              GO TO EMP-INVALID-BRANCH-PARA.
+           PERFORM VALIDATE-DESIGNATION-PARA.
+           IF WS-DES-FOUND = "N"
+              GO TO EMP-INVALID-DESIGNATION-PARA.
+           MOVE "PROBATION" TO ESTATUS.
+           WRITE EMPREC INVALID KEY
+              DISPLAY "EMPLOYEE CODE ALREADY EXISTS" LINE 15 COL 1
+           NOT INVALID KEY
+              MOVE EEMPID TO WS-AUDIT-EMPID
+              MOVE "EMPFILE" TO WS-AUDIT-FILE
+              MOVE "ADD" TO WS-AUDIT-OPER
+              MOVE SPACES TO WS-AUDIT-BEFORE
+              MOVE EEMPNAME TO WS-AUDIT-AFTER
+              PERFORM AUDIT-LOG-PARA
+           END-WRITE.
            CLOSE EMPFILE.
            GO TO MAIN-PARA.
 
+       EMP-UPDATE-PARA.
+           DISPLAY "ENTER CODE OF EMPLOYEE TO UPDATE :" LINE 1 COL 1.
+           ACCEPT EEMPID LINE 1 COL 40.
+           READ EMPFILE INVALID KEY GO TO ERROR-EMP-PARA.
+           MOVE EEMPNAME TO WS-OLD-EEMPNAME.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "CODE : " LINE 1 COL 1.
+           DISPLAY EEMPID LINE 1 COL 35.
+           DISPLAY "ENTER NAME :" LINE 2 COL 1.
+           ACCEPT EEMPNAME LINE 2 COL 35.
+           DISPLAY "ENTER ADDRESS :" LINE 3 COL 1.
+           ACCEPT EEMPADDR LINE 3 COL 35.
+           DISPLAY "ENTER PHONE :" LINE 4 COL 1.
+           ACCEPT EPHONE LINE 4 COL 35.
+           DISPLAY "ENTER DATE OF JOIN :" LINE 5 COL 1.
+           ACCEPT EDOJ LINE 5 COL 35.
+           DISPLAY "ENTER DIPLOMA :" LINE 6 COL 1.
+           ACCEPT EDIP LINE 6 COL 35.
+           DISPLAY "ENTER UG :" LINE 7 COL 1.
+           ACCEPT EUG LINE 7 COL 35.
+           DISPLAY "ENTER PG :" LINE 8 COL 1.
+           ACCEPT EPG LINE 8 COL 35.
+           DISPLAY "ENTER PROFESSIONAL QUALITY :" LINE 9 COL 1.
+           ACCEPT EPROFQ  LINE 9 COL 35.
+           DISPLAY "ENTER SKILL SET :" LINE 10 COL 1.
+           ACCEPT ESKILL LINE 10 COL 35.
+           DISPLAY "ENTER GRADE NUMBER :" LINE 11 COL 1.
+           ACCEPT EGRDNO LINE 11 COL 35.
+           DISPLAY "ENTER BRANCH CODE :" LINE 12 COL 1.
+           ACCEPT EBRNID LINE 12 COL 35.
+           DISPLAY "ENTER DESIGNATION CODE :" LINE 13 COL 1.
+           ACCEPT EDESID LINE 13 COL 35.
+           PERFORM VALIDATE-BRANCH-PARA.
+           IF WS-BR-FOUND = "N"
+              GO TO EMP-INVALID-BRANCH-PARA.
+           PERFORM VALIDATE-DESIGNATION-PARA.
+           IF WS-DES-FOUND = "N"
+              GO TO EMP-INVALID-DESIGNATION-PARA.
+           REWRITE EMPREC.
+           MOVE EEMPID TO WS-AUDIT-EMPID.
+           MOVE "EMPFILE" TO WS-AUDIT-FILE.
+           MOVE "UPDATE" TO WS-AUDIT-OPER.
+           MOVE WS-OLD-EEMPNAME TO WS-AUDIT-BEFORE.
+           MOVE EEMPNAME TO WS-AUDIT-AFTER.
+           PERFORM AUDIT-LOG-PARA.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       EMP-DELETE-PARA.
+           DISPLAY "ENTER CODE OF EMPLOYEE TO DELETE :" LINE 1 COL 1.
+           ACCEPT EEMPID LINE 1 COL 40.
+           READ EMPFILE INVALID KEY GO TO ERROR-EMP-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "NAME : " LINE 1 COL 1.
+           DISPLAY EEMPNAME LINE 1 COL 35.
+           DISPLAY "CONFIRM DELETE (Y/N) :" LINE 2 COL 1.
+           ACCEPT ENTKEY LINE 2 COL 35.
+           IF ENTKEY = "Y" OR ENTKEY = "y"
+              MOVE EEMPID TO WS-AUDIT-EMPID
+              MOVE "EMPFILE" TO WS-AUDIT-FILE
+              MOVE "DELETE" TO WS-AUDIT-OPER
+              MOVE EEMPNAME TO WS-AUDIT-BEFORE
+              MOVE SPACES TO WS-AUDIT-AFTER
+              DELETE EMPFILE RECORD
+              PERFORM AUDIT-LOG-PARA.
+           CLOSE EMPFILE.
+           GO TO MAIN-PARA.
+
+       ERROR-EMP-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "EMPLOYEE CODE NOT FOUND" LINE 12 COL 20.
+           CLOSE EMPFILE.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS WRITE MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
+       VALIDATE-BRANCH-PARA.
+           MOVE "N" TO WS-BR-FOUND.
+           OPEN INPUT BRANCHFILE.
+           MOVE EBRNID TO BBRID.
+           READ BRANCHFILE INVALID KEY
+              MOVE "N" TO WS-BR-FOUND
+           NOT INVALID KEY
+              MOVE "Y" TO WS-BR-FOUND
+           END-READ.
+           CLOSE BRANCHFILE.
+
+       VALIDATE-DESIGNATION-PARA.
+           MOVE "N" TO WS-DES-FOUND.
+           OPEN INPUT DESIGNATIONFILE.
+           PERFORM VALIDATE-DES-READ UNTIL FSDES = 10.
+           CLOSE DESIGNATIONFILE.
+       VALIDATE-DES-READ.
+           READ DESIGNATIONFILE AT END GO TO VALIDATE-DES-READ-X.
+           IF DESID = EDESID
+              MOVE "Y" TO WS-DES-FOUND.
+       VALIDATE-DES-READ-X.
+           CONTINUE.
+
+       EMP-INVALID-BRANCH-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY
+             "INVALID BRANCH CODE - RECORD NOT SAVED" LINE 12 COL 10.
+           CLOSE EMPFILE.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS WRITE MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
+       EMP-INVALID-DESIGNATION-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY
+             "INVALID DESIGNATION CODE - RECORD NOT SAVED"
+             LINE 12 COL 10.
+           CLOSE EMPFILE.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS WRITE MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
        LEAVE-PARA.
            DISPLAY " " WITH BLANK SCREEN.
            OPEN I-O LEAVEFILE.
            IF FSL = 35
               OPEN OUTPUT LEAVEFILE.
-           DISPLAY "ENTER CODE :" LINE 1 COL 1.
-           ACCEPT LEMPID LINE 1 COL 35.
-           DISPLAY "ENTER FROM DATE :" LINE 2 COL 1.
-           ACCEPT LFMDATE LINE 2 COL 35.
-           DISPLAY "ENTER TO DATE :" LINE 3 COL 1.
-           ACCEPT LTODATE LINE 3 COL 35.
-           DISPLAY "ENTER LEAVE CATEGORY :" LINE 4 COL 1.
-           ACCEPT LLEVCAT LINE 4 COL 35.
-           WRITE LEAVEREC.
+           DISPLAY "ENTER LEAVE ID :" LINE 1 COL 1.
+           ACCEPT LLEAVEID LINE 1 COL 35.
+           DISPLAY "ENTER EMP CODE :" LINE 2 COL 1.
+           ACCEPT LEMPID LINE 2 COL 35.
+           DISPLAY "ENTER FROM DATE (YYYY-MM-DD) :" LINE 3 COL 1.
+           ACCEPT LFMDATE LINE 3 COL 35.
+           DISPLAY "ENTER TO DATE (YYYY-MM-DD) :" LINE 4 COL 1.
+           ACCEPT LTODATE LINE 4 COL 35.
+           DISPLAY "ENTER LEAVE CATEGORY (CL/SL/PL/LOP) :" LINE 5 COL 1.
+           ACCEPT LLEVCAT LINE 5 COL 35.
+           MOVE LLEAVEID TO WS-NEW-LLEAVEID.
+           MOVE LEMPID TO WS-NEW-LEMPID.
+           MOVE LFMDATE TO WS-NEW-LFMDATE.
+           MOVE LTODATE TO WS-NEW-LTODATE.
+           MOVE LLEVCAT TO WS-NEW-LLEVCAT.
+           INSPECT WS-NEW-LLEVCAT CONVERTING
+              "abcdefghijklmnopqrstuvwxyz" TO
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           PERFORM COMPUTE-LEAVE-DAYS-PARA.
+           PERFORM CHECK-LEAVE-OVERLAP-PARA.
+           IF WS-LEAVE-OVERLAP = "Y"
+              GO TO LEAVE-OVERLAP-PARA.
+           PERFORM CHECK-LEAVE-BALANCE-PARA.
+           IF WS-LEAVE-BAL-OK = "N"
+              GO TO LEAVE-NOBALANCE-PARA.
+           MOVE WS-NEW-LLEAVEID TO LLEAVEID.
+           MOVE WS-NEW-LEMPID TO LEMPID.
+           MOVE WS-NEW-LFMDATE TO LFMDATE.
+           MOVE WS-NEW-LTODATE TO LTODATE.
+           MOVE WS-NEW-LLEVCAT TO LLEVCAT.
+           WRITE LEAVEREC INVALID KEY
+              DISPLAY "LEAVE ID ALREADY EXISTS" LINE 15 COL 1
+           NOT INVALID KEY
+              PERFORM DEDUCT-LEAVE-BALANCE-PARA
+           END-WRITE.
            CLOSE LEAVEFILE.
            GO TO MAIN-PARA.
 
+       COMPUTE-LEAVE-DAYS-PARA.
+           STRING WS-NEW-LFMDATE(1:4) WS-NEW-LFMDATE(6:2)
+                  WS-NEW-LFMDATE(9:2) DELIMITED BY SIZE
+                  INTO WS-FROM-YMD.
+           STRING WS-NEW-LTODATE(1:4) WS-NEW-LTODATE(6:2)
+                  WS-NEW-LTODATE(9:2) DELIMITED BY SIZE
+                  INTO WS-TO-YMD.
+           MOVE WS-FROM-YMD TO WS-FROM-NUM.
+           MOVE WS-TO-YMD TO WS-TO-NUM.
+           COMPUTE WS-FROM-INT = FUNCTION INTEGER-OF-DATE(WS-FROM-NUM).
+           COMPUTE WS-TO-INT = FUNCTION INTEGER-OF-DATE(WS-TO-NUM).
+           COMPUTE WS-NEW-DAYS = WS-TO-INT - WS-FROM-INT + 1.
+
+       CHECK-LEAVE-OVERLAP-PARA.
+           MOVE "N" TO WS-LEAVE-OVERLAP.
+           MOVE WS-NEW-LEMPID TO LEMPID.
+           START LEAVEFILE KEY IS = LEMPID INVALID KEY
+              GO TO CHECK-OVERLAP-X.
+           PERFORM CHECK-OVERLAP-READ UNTIL FSL = 10.
+       CHECK-OVERLAP-X.
+           CONTINUE.
+       CHECK-OVERLAP-READ.
+           READ LEAVEFILE NEXT RECORD AT END GO TO CHECK-OVERLAP-END.
+           IF LEMPID NOT = WS-NEW-LEMPID
+              MOVE 10 TO FSL
+           ELSE
+              IF NOT (WS-NEW-LTODATE < LFMDATE OR
+                      WS-NEW-LFMDATE > LTODATE)
+                 MOVE "Y" TO WS-LEAVE-OVERLAP
+              END-IF
+           END-IF.
+       CHECK-OVERLAP-END.
+           CONTINUE.
+
+       CHECK-LEAVE-BALANCE-PARA.
+           MOVE "Y" TO WS-LEAVE-BAL-OK.
+           IF WS-NEW-LLEVCAT = "CL" OR "SL" OR "PL"
+              OPEN INPUT PAYMENTFILE
+              MOVE WS-NEW-LEMPID TO PEMPID
+              READ PAYMENTFILE INVALID KEY
+                 MOVE "N" TO WS-LEAVE-BAL-OK
+              NOT INVALID KEY
+                 IF WS-NEW-LLEVCAT = "CL" AND WS-NEW-DAYS > PCL
+                    MOVE "N" TO WS-LEAVE-BAL-OK
+                 END-IF
+                 IF WS-NEW-LLEVCAT = "SL" AND WS-NEW-DAYS > PSL
+                    MOVE "N" TO WS-LEAVE-BAL-OK
+                 END-IF
+                 IF WS-NEW-LLEVCAT = "PL" AND WS-NEW-DAYS > PPL
+                    MOVE "N" TO WS-LEAVE-BAL-OK
+                 END-IF
+              END-READ
+              CLOSE PAYMENTFILE
+           END-IF.
+
+       DEDUCT-LEAVE-BALANCE-PARA.
+           IF WS-NEW-LLEVCAT = "CL" OR "SL" OR "PL"
+              OPEN I-O PAYMENTFILE
+              MOVE WS-NEW-LEMPID TO PEMPID
+              READ PAYMENTFILE
+                 NOT INVALID KEY
+                    IF WS-NEW-LLEVCAT = "CL"
+                       MOVE PCL TO WS-AUDIT-EDIT
+                       SUBTRACT WS-NEW-DAYS FROM PCL
+                    END-IF
+                    IF WS-NEW-LLEVCAT = "SL"
+                       MOVE PSL TO WS-AUDIT-EDIT
+                       SUBTRACT WS-NEW-DAYS FROM PSL
+                    END-IF
+                    IF WS-NEW-LLEVCAT = "PL"
+                       MOVE PPL TO WS-AUDIT-EDIT
+                       SUBTRACT WS-NEW-DAYS FROM PPL
+                    END-IF
+                    MOVE WS-AUDIT-EDIT TO WS-AUDIT-BEFORE
+                    REWRITE PAYMENTREC
+                    IF WS-NEW-LLEVCAT = "CL"
+                       MOVE PCL TO WS-AUDIT-EDIT
+                    END-IF
+                    IF WS-NEW-LLEVCAT = "SL"
+                       MOVE PSL TO WS-AUDIT-EDIT
+                    END-IF
+                    IF WS-NEW-LLEVCAT = "PL"
+                       MOVE PPL TO WS-AUDIT-EDIT
+                    END-IF
+                    MOVE WS-AUDIT-EDIT TO WS-AUDIT-AFTER
+                    MOVE WS-NEW-LEMPID TO WS-AUDIT-EMPID
+                    MOVE "PAYMENTFILE" TO WS-AUDIT-FILE
+                    MOVE "LV-DEDUCT" TO WS-AUDIT-OPER
+                    PERFORM AUDIT-LOG-PARA
+              END-READ
+              CLOSE PAYMENTFILE
+           END-IF.
+
+       LEAVE-OVERLAP-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY
+             "LEAVE DATES OVERLAP AN EXISTING REQUEST" LINE 12 COL 10.
+           CLOSE LEAVEFILE.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS WRITE MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
+       LEAVE-NOBALANCE-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY
+             "LEAVE REQUEST EXCEEDS AVAILABLE BALANCE" LINE 12 COL 10.
+           CLOSE LEAVEFILE.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS WRITE MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           GO TO MAIN-PARA.
+
        BRANCH-PARA.
            DISPLAY " " WITH BLANK SCREEN.
-           OPEN EXTEND BRANCHFILE.
+           OPEN I-O BRANCHFILE.
            IF FSB = 35
               OPEN OUTPUT BRANCHFILE.
            DISPLAY "ENTER BRANCH CODE :" LINE 1 COL 1.
@@ -1187,10 +1799,36 @@
            ACCEPT BBRPH LINE 4 COL 30 WITH UNDERLINE.
            ACCEPT BEMAIL LINE 5 COL 30 WITH UNDERLINE.
            ACCEPT BMGRNAME LINE 6 COL 30 WITH UNDERLINE.
-           WRITE BRANCHREC.
+           PERFORM EXTRACT-CITY-PARA.
+           WRITE BRANCHREC INVALID KEY
+              DISPLAY "BRANCH CODE ALREADY EXISTS" LINE 12 COL 1.
            CLOSE BRANCHFILE.
            GO TO MAIN-PARA.
 
+       EXTRACT-CITY-PARA.
+           MOVE 0 TO WS-COMMA-POS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 30
+              IF BBRADD(WS-I:1) = ","
+                 MOVE WS-I TO WS-COMMA-POS
+              END-IF
+           END-PERFORM.
+           IF WS-COMMA-POS > 0 AND WS-COMMA-POS < 30
+              COMPUTE WS-CITY-START = WS-COMMA-POS + 1
+              IF BBRADD(WS-CITY-START:1) = SPACE
+                 ADD 1 TO WS-CITY-START
+              END-IF
+              IF WS-CITY-START <= 30
+                 COMPUTE WS-CITY-LEN = 30 - WS-CITY-START + 1
+                 MOVE BBRADD(WS-CITY-START:WS-CITY-LEN) TO CITY
+              ELSE
+                 MOVE SPACES TO CITY
+              END-IF
+           ELSE
+              MOVE BBRADD TO CITY
+           END-IF.
+           INSPECT CITY CONVERTING "abcdefghijklmnopqrstuvwxyz" TO
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
        DESIGNATION-PARA.
            DISPLAY " " WITH BLANK SCREEN.
            OPEN EXTEND DESIGNATIONFILE.
@@ -1254,7 +1892,17 @@
            ACCEPT RESI LINE 15 COL 35.
            DISPLAY "ENTER REVISED DATE :" LINE 16 COL 1.
            ACCEPT RREVDATE LINE 16 COL 35.
-           WRITE REVISIONREC.
+           WRITE REVISIONREC INVALID KEY
+              DISPLAY "DUPLICATE REVISION ID" LINE 18 COL 1
+           NOT INVALID KEY
+              MOVE REMPID TO WS-AUDIT-EMPID
+              MOVE "REVISIONFILE" TO WS-AUDIT-FILE
+              MOVE "ADD" TO WS-AUDIT-OPER
+              MOVE SPACES TO WS-AUDIT-BEFORE
+              MOVE RBASIC TO WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT TO WS-AUDIT-AFTER
+              PERFORM AUDIT-LOG-PARA
+           END-WRITE.
            CLOSE REVISIONFILE.
            GO TO MAIN-PARA.
 
@@ -1265,18 +1913,39 @@
               OPEN OUTPUT PAYMENTFILE.
            DISPLAY "ENTER EMPLOYEE CODE :" LINE 1 COL 1.
            ACCEPT PEMPID LINE 1 COL 35.
-           DISPLAY "ENTER BASIC :" LINE 2 COL 1.
-           ACCEPT PBASIC LINE 2 COL 35.
+           PERFORM LOOKUP-LATEST-REVISION-PARA.
+           DISPLAY "BASIC :" LINE 2 COL 1.
+           IF WS-REV-FOUND = "Y"
+              MOVE WS-REV-BASIC TO PBASIC
+              DISPLAY PBASIC LINE 2 COL 35
+           ELSE
+              ACCEPT PBASIC LINE 2 COL 35
+           END-IF.
            DISPLAY "ENTER DA :" LINE 3 COL 1.
            ACCEPT PDA LINE 3 COL 35.
            DISPLAY "ENTER CCA :" LINE 4 COL 1.
            ACCEPT PCCA LINE 4 COL 35.
-           DISPLAY "ENTER HRA :" LINE 5 COL 1.
-           ACCEPT PHRA LINE 5 COL 35.
-           DISPLAY "ENTER DPA :" LINE 6 COL 1.
-           ACCEPT PDPA LINE 6 COL 35.
-           DISPLAY "ENTER PPA :" LINE 7 COL 1.
-           ACCEPT PPPA LINE 7 COL 35.
+           DISPLAY "HRA :" LINE 5 COL 1.
+           IF WS-REV-FOUND = "Y"
+              MOVE WS-REV-HRA TO PHRA
+              DISPLAY PHRA LINE 5 COL 35
+           ELSE
+              ACCEPT PHRA LINE 5 COL 35
+           END-IF.
+           DISPLAY "DPA :" LINE 6 COL 1.
+           IF WS-REV-FOUND = "Y"
+              MOVE WS-REV-DPA TO PDPA
+              DISPLAY PDPA LINE 6 COL 35
+           ELSE
+              ACCEPT PDPA LINE 6 COL 35
+           END-IF.
+           DISPLAY "PPA :" LINE 7 COL 1.
+           IF WS-REV-FOUND = "Y"
+              MOVE WS-REV-PPA TO PPPA
+              DISPLAY PPPA LINE 7 COL 35
+           ELSE
+              ACCEPT PPPA LINE 7 COL 35
+           END-IF.
            DISPLAY "ENTER EDUCATIONAL ALLOWANCE :" LINE 8 COL 1.
            ACCEPT PEDUA LINE 8 COL 35.
            DISPLAY "ENTER TECH. JOURNAL :" LINE 9 COL 1.
@@ -1287,12 +1956,27 @@
            ACCEPT PCONVEY  LINE 11 COL 35.
            DISPLAY "ENTER BUSINESS ATTIREMENT :" LINE 12 COL 1.
            ACCEPT PBUSATR LINE 12 COL 35.
-           DISPLAY "ENTER LEAVE TRAVEL ALLOWANCE :" LINE 13 COL 1.
-           ACCEPT PLTA LINE 13 COL 35.
-           DISPLAY "ENTER PF :" LINE 14 COL 1.
-           ACCEPT PPF LINE 14 COL 35.
-           DISPLAY "ENTER ESI :" LINE 15 COL 1.
-           ACCEPT PESI  LINE 15 COL 35.
+           DISPLAY "LEAVE TRAVEL ALLOWANCE :" LINE 13 COL 1.
+           IF WS-REV-FOUND = "Y"
+              MOVE WS-REV-LTA TO PLTA
+              DISPLAY PLTA LINE 13 COL 35
+           ELSE
+              ACCEPT PLTA LINE 13 COL 35
+           END-IF.
+           DISPLAY "PF :" LINE 14 COL 1.
+           IF WS-REV-FOUND = "Y"
+              MOVE WS-REV-PF TO PPF
+              DISPLAY PPF LINE 14 COL 35
+           ELSE
+              ACCEPT PPF LINE 14 COL 35
+           END-IF.
+           DISPLAY "ESI :" LINE 15 COL 1.
+           IF WS-REV-FOUND = "Y"
+              MOVE WS-REV-ESI TO PESI
+              DISPLAY PESI LINE 15 COL 35
+           ELSE
+              ACCEPT PESI LINE 15 COL 35
+           END-IF.
            DISPLAY "ENTER GRATUITY :" LINE 16 COL 1.
            ACCEPT PGRTY  LINE 16 COL 35.
            DISPLAY "ENTER PROFESSIONAL TAX :" LINE 17 COL 1.
@@ -1338,10 +2022,47 @@
            ACCEPT PLLOP LINE 12 COL 35.
            DISPLAY "ENTER OTHER LEAVES :" LINE 13 COL 1.
            ACCEPT POTHERL LINE 13 COL 35.
-           WRITE PAYMENTREC.
+           WRITE PAYMENTREC INVALID KEY
+              DISPLAY "DUPLICATE PAYMENT RECORD" LINE 15 COL 1
+           NOT INVALID KEY
+              MOVE PEMPID TO WS-AUDIT-EMPID
+              MOVE "PAYMENTFILE" TO WS-AUDIT-FILE
+              MOVE "ADD" TO WS-AUDIT-OPER
+              MOVE SPACES TO WS-AUDIT-BEFORE
+              MOVE PBASIC TO WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT TO WS-AUDIT-AFTER
+              PERFORM AUDIT-LOG-PARA
+           END-WRITE.
            CLOSE PAYMENTFILE.
            GO TO MAIN-PARA.
 
+       LOOKUP-LATEST-REVISION-PARA.
+           MOVE "N" TO WS-REV-FOUND.
+           OPEN INPUT REVISIONFILE.
+           MOVE PEMPID TO REMPID.
+           START REVISIONFILE KEY IS = REMPID
+              INVALID KEY GO TO LOOKUP-REVISION-X.
+           PERFORM LOOKUP-REVISION-READ UNTIL FSR = 10.
+       LOOKUP-REVISION-X.
+           CLOSE REVISIONFILE.
+       LOOKUP-REVISION-READ.
+           READ REVISIONFILE NEXT RECORD
+              AT END GO TO LOOKUP-REVISION-END.
+           IF REMPID = PEMPID
+              MOVE "Y" TO WS-REV-FOUND
+              MOVE RBASIC TO WS-REV-BASIC
+              MOVE RHRA TO WS-REV-HRA
+              MOVE RDPA TO WS-REV-DPA
+              MOVE RPPA TO WS-REV-PPA
+              MOVE RLTA TO WS-REV-LTA
+              MOVE RPF TO WS-REV-PF
+              MOVE RESI TO WS-REV-ESI
+           ELSE
+              MOVE 10 TO FSR
+           END-IF.
+       LOOKUP-REVISION-END.
+           CONTINUE.
+
        CONFIRMATION-PARA.
            DISPLAY " " WITH BLANK SCREEN.
            OPEN I-O CONFIRMATIONFILE.
@@ -1353,10 +2074,36 @@
            ACCEPT CEMPID LINE 2 COL 35.
            DISPLAY "ENTER CONFIRMATION DATE :" LINE 3 COL 1.
            ACCEPT CCDATE LINE 3 COL 35.
-           WRITE CONFIRMATIONREC.
+           PERFORM CONFIRM-EMP-STATUS-PARA.
+           IF WS-STATUS-FOUND = "Y"
+              WRITE CONFIRMATIONREC INVALID KEY
+                 DISPLAY "DUPLICATE CONFIRMATION CODE" LINE 12 COL 1
+              NOT INVALID KEY
+                 MOVE CEMPID TO WS-AUDIT-EMPID
+                 MOVE "CONFIRMATIONFILE" TO WS-AUDIT-FILE
+                 MOVE "CONFIRM" TO WS-AUDIT-OPER
+                 MOVE "PROBATION" TO WS-AUDIT-BEFORE
+                 MOVE "CONFIRMED" TO WS-AUDIT-AFTER
+                 PERFORM AUDIT-LOG-PARA
+              END-WRITE
+           END-IF.
            CLOSE CONFIRMATIONFILE.
            GO TO MAIN-PARA.
 
+       CONFIRM-EMP-STATUS-PARA.
+           MOVE "N" TO WS-STATUS-FOUND.
+           OPEN I-O EMPFILE.
+           MOVE CEMPID TO EEMPID.
+           READ EMPFILE INVALID KEY
+              DISPLAY "EMPLOYEE NOT FOUND - CONFIRMATION NOT RECORDED"
+                 LINE 12 COL 10
+           NOT INVALID KEY
+              MOVE "CONFIRMED" TO ESTATUS
+              REWRITE EMPREC
+              MOVE "Y" TO WS-STATUS-FOUND
+           END-READ.
+           CLOSE EMPFILE.
+
        GRADE-PARA.
            DISPLAY " " WITH BLANK SCREEN.
            OPEN EXTEND GRADEFILE.
@@ -1379,12 +2126,46 @@
            ACCEPT TEMPID LINE 2 COL 35.
            DISPLAY "ENTER OLD BRANCH CODE :" LINE 3 COL 1.
            ACCEPT TOBRID LINE 3 COL 35.
-           DISPLAY "ENTER TRANSFER DATE :" LINE 4 COL 1.
-           ACCEPT TTRFDT LINE 4 COL 35.
-           WRITE TRANSFERREC.
+           DISPLAY "ENTER NEW BRANCH CODE :" LINE 4 COL 1.
+           ACCEPT TNBRID LINE 4 COL 35.
+           DISPLAY "ENTER TRANSFER DATE :" LINE 5 COL 1.
+           ACCEPT TTRFDT LINE 5 COL 35.
+           PERFORM UPDATE-EMP-BRANCH-PARA.
+           IF WS-TRANS-OK = "Y"
+              MOVE WS-OLD-EBRNID TO TOBRID
+              WRITE TRANSFERREC
+           END-IF.
            CLOSE TRANSFERFILE.
            GO TO MAIN-PARA.
 
+       UPDATE-EMP-BRANCH-PARA.
+           MOVE "N" TO WS-TRANS-OK.
+           OPEN I-O EMPFILE.
+           MOVE TEMPID TO EEMPID.
+           READ EMPFILE INVALID KEY
+              DISPLAY "EMPLOYEE NOT FOUND - TRANSFER NOT RECORDED"
+                 LINE 12 COL 10
+           NOT INVALID KEY
+              MOVE EBRNID TO WS-OLD-EBRNID
+              MOVE TNBRID TO EBRNID
+              PERFORM VALIDATE-BRANCH-PARA
+              IF WS-BR-FOUND = "N"
+                 DISPLAY "INVALID NEW BRANCH - TRANSFER NOT RECORDED"
+                    LINE 13 COL 10
+                 MOVE WS-OLD-EBRNID TO EBRNID
+              ELSE
+                 REWRITE EMPREC
+                 MOVE "Y" TO WS-TRANS-OK
+                 MOVE TEMPID TO WS-AUDIT-EMPID
+                 MOVE "EMPFILE" TO WS-AUDIT-FILE
+                 MOVE "TRANSFER" TO WS-AUDIT-OPER
+                 MOVE WS-OLD-EBRNID TO WS-AUDIT-BEFORE
+                 MOVE TNBRID TO WS-AUDIT-AFTER
+                 PERFORM AUDIT-LOG-PARA
+              END-IF
+           END-READ.
+           CLOSE EMPFILE.
+
        EMPPERSONAL-PARA.
            DISPLAY " " WITH BLANK SCREEN.
            OPEN I-O EMPPERSONALFILE.
@@ -1428,6 +2209,36 @@
            CLOSE EMPPERSONALFILE.
            GO TO MAIN-PARA.
 
+       AUDIT-LOG-PARA.
+           OPEN I-O AUDITFILE.
+           IF FSA = 35
+              OPEN OUTPUT AUDITFILE
+              CLOSE AUDITFILE
+              OPEN I-O AUDITFILE
+           END-IF.
+           MOVE 0 TO WS-AUDIT-SEQ.
+           MOVE HIGH-VALUES TO AAUDID.
+           START AUDITFILE KEY IS LESS THAN AAUDID
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                 READ AUDITFILE NEXT RECORD
+                    AT END CONTINUE
+                    NOT AT END MOVE AAUDID(2:5) TO WS-AUDIT-SEQ
+                 END-READ
+           END-START.
+           ADD 1 TO WS-AUDIT-SEQ.
+           MOVE WS-AUDIT-SEQ TO WS-AUDIT-SEQ-X.
+           STRING "A" WS-AUDIT-SEQ-X DELIMITED BY SIZE INTO AAUDID.
+           MOVE WS-AUDIT-EMPID   TO AEMPID.
+           MOVE WS-AUDIT-FILE    TO AFILE.
+           MOVE WS-AUDIT-OPER    TO AOPER.
+           MOVE WS-AUDIT-BEFORE  TO ABEFORE.
+           MOVE WS-AUDIT-AFTER   TO AAFTER.
+           ACCEPT AADATE FROM DATE YYYYMMDD.
+           WRITE AUDITREC INVALID KEY
+              DISPLAY "AUDIT LOG WRITE FAILED" LINE 24 COL 1.
+           CLOSE AUDITFILE.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPBRANCHLIST.
 
@@ -1435,8 +2246,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BRANCHFILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BBRID
+           ALTERNATE RECORD KEY IS CITY WITH DUPLICATES
            FILE STATUS IS FSB.
 
        DATA DIVISION.
@@ -1452,18 +2265,15 @@
            02 BBRPH    PIC X(10).
            02 BEMAIL   PIC X(20).
            02 BMGRNAME PIC X(25).
+           02 CITY     PIC X(20).
 
        WORKING-STORAGE SECTION.
        77 FSB PIC XX.
-       77 CITY PIC X(20).
-       77 CTT PIC X(10).
-       77 BBR PIC X(6).
+       77 WS-CITY-SEARCH PIC X(20).
        77 ACTS PIC 9999 VALUE 0101.
        77 ACT PIC 9999 VALUE 0135.
        77 SHOW PIC 9 VALUE 0.
-       77 ENTER PIC X.
-       77 LONG PIC 9(2).
-       77 CONT PIC 9 VALUE 0.
+       77 ENTKEY PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -1473,22 +2283,35 @@
            DISPLAY " " WITH BLANK SCREEN.
            OPEN INPUT BRANCHFILE.
            DISPLAY "CITY NAME: ".
-           ACCEPT CITY.
+           ACCEPT WS-CITY-SEARCH.
+           INSPECT WS-CITY-SEARCH CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
            DISPLAY " " WITH BLANK SCREEN.
+           MOVE WS-CITY-SEARCH TO CITY.
+           START BRANCHFILE KEY IS = CITY
+               INVALID KEY GO TO BRANCH-NOTFOUND.
            PERFORM BRANCH-READ-IN UNTIL FSB = 10.
+           GO TO BRANCH-EXIT.
+       BRANCH-NOTFOUND.
+           DISPLAY "NO BRANCHES FOUND FOR THAT CITY" AT ACTS.
+           GO TO BRANCH-EXIT.
        BRANCH-READ-IN.
            PERFORM BRANCH-READ-PARA UNTIL FSB = 10 OR SHOW = 3.
-           DISPLAY "PREESS TO SEE MORE" AT ACTS.
-           ADD 45 TO ACTS.
-           ACCEPT ENTER AT ACTS.
-           DISPLAY " " WITH BLANK SCREEN.
-           MOVE 0 TO SHOW.
-           MOVE 0101 TO ACTS.
-           MOVE 0135 TO ACT.
+           IF FSB NOT = 10
+               DISPLAY "PREESS TO SEE MORE" AT ACTS
+               ADD 45 TO ACTS
+               ACCEPT ENTKEY AT ACTS
+               DISPLAY " " WITH BLANK SCREEN
+               MOVE 0 TO SHOW
+               MOVE 0101 TO ACTS
+               MOVE 0135 TO ACT
+           END-IF.
        BRANCH-READ-PARA.
-           READ BRANCHFILE RECORD AT END GO TO BRANCH-EXIT.
-           *>no hay ciudad hay que cambiarlo o algo
-           IF CITY = ""
+           READ BRANCHFILE NEXT RECORD AT END GO TO BRANCH-EXIT.
+           IF CITY NOT = WS-CITY-SEARCH
+               MOVE 10 TO FSB
+           ELSE
                ADD 1 TO SHOW
                DISPLAY " BRANCH CODE    :" AT ACTS
                DISPLAY BBRID AT ACT
@@ -1502,6 +2325,10 @@
                DISPLAY BBRADD AT ACT
                ADD 100 TO ACT
                ADD 100 TO ACTS
+               DISPLAY " CITY           :" AT ACTS
+               DISPLAY CITY AT ACT
+               ADD 100 TO ACT
+               ADD 100 TO ACTS
                DISPLAY " PHONE          :" AT ACTS
                DISPLAY BBRPH AT ACT
                ADD 100 TO ACT
@@ -1517,55 +2344,342 @@
                DISPLAY "------" AT ACTS
                ADD 100 TO ACT
                ADD 100 TO ACTS
-           ELSE
-               INSPECT CITY CONVERTING "abcdefghijklmnopqrstuvwxyz"
-                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-               INSPECT BBRADD CONVERTING "abcdefghijklmnopqrstuvwxyz"
-                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-               INSPECT CITY TALLYING LONG FOR CHARACTERS BEFORE "  "
-               INSPECT BBRADD TALLYING CONT FOR ALL CITY(1:LONG).
-               IF CONT > 0
-                   ADD 1 TO SHOW
-                   DISPLAY " BRANCH CODE    :" AT ACTS
-                   DISPLAY BBRID AT ACT
-                   ADD 100 TO ACT
-                   ADD 100 TO ACTS
-                   DISPLAY " BRANCH NAME    :" AT ACTS
-                   DISPLAY BBRNAME AT ACT
-                   ADD 100 TO ACT
-                   ADD 100 TO ACTS
-                   DISPLAY " BRANCH ADDRESS :" AT ACTS
-                   DISPLAY BBRADD AT ACT
-                   ADD 100 TO ACT
-                   ADD 100 TO ACTS
-                   DISPLAY " PHONE          :" AT ACTS
-                   DISPLAY BBRPH AT ACT
-                   ADD 100 TO ACT
-                   ADD 100 TO ACTS
-                   DISPLAY " E-MAIL         :" AT ACTS
-                   DISPLAY BEMAIL AT ACT
-                   ADD 100 TO ACT
-                   ADD 100 TO ACTS
-                   DISPLAY " MANAGER NAME   :" AT ACTS
-                   DISPLAY BMGRNAME AT ACT
-                   ADD 100 TO ACT
-                   ADD 100 TO ACTS
-                   DISPLAY "------" AT ACTS
-                   ADD 100 TO ACT
-                   ADD 100 TO ACTS
            END-IF.
-               MOVE 0 TO CONT.
-               MOVE 00 TO LONG.
        BRANCH-EXIT.
            CLOSE BRANCHFILE.
            DISPLAY " ".
            DISPLAY "PRESS ENTER TO RETURN TO HRMS MENU" AT ACTS.
            ADD 45 TO ACTS.
-           ACCEPT ENTER AT ACTS.
+           ACCEPT ENTKEY AT ACTS.
            STOP ' '.
            EXIT PROGRAM.
 
        END PROGRAM EMPBRANCHLIST.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADEREVISE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EEMPID
+           FILE STATUS IS FSO.
+
+           SELECT GRADEFILE ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FSG.
+
+           SELECT REVISIONFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RREVID
+           ALTERNATE RECORD KEY IS REMPID WITH DUPLICATES
+           FILE STATUS IS FSR.
+
+           SELECT AUDITFILE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AAUDID
+           ALTERNATE RECORD KEY IS AEMPID WITH DUPLICATES
+           FILE STATUS IS FSA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "EMP.DAT".
+       01 EMPREC.
+           02 EEMPID    PIC X(6).
+           02 EEMPNAME  PIC X(25).
+           02 EEMPADDR  PIC X(30).
+           02 EPHONE    PIC X(10).
+           02 EDOJ      PIC X(10).
+           02 EDIP      PIC X(10).
+           02 EUG       PIC X(4).
+           02 EPG       PIC X(4).
+           02 EPROFQ    PIC X(4).
+           02 ESKILL    PIC X(10).
+           02 EGRDNO    PIC 99.
+           02 EBRNID    PIC X(6).
+           02 EDESID    PIC X(6).
+           02 ESTATUS   PIC X(9).
+
+       FD GRADEFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "GRADE.DAT".
+       01 GRADEREC.
+           02 GGRADE   PIC 99.
+           02 GDESIGN  PIC X(25).
+
+       FD REVISIONFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "REVISION.DAT".
+       01 REVISIONREC.
+           02 RREVID   PIC X(6).
+           02 REMPID   PIC X(6).
+           02 RDESCODE PIC X(6).
+           02 RBASIC   PIC 9(6)V99.
+           02 RHRA     PIC 9(6)V99.
+           02 RDPA     PIC 9(6)V99.
+           02 RPPA     PIC 9(6)V99.
+           02 REDUA    PIC 9(6)V99.
+           02 RTECHJR  PIC 9(6)V99.
+           02 RLUNCHA  PIC 9(6)V99.
+           02 RCONVEY  PIC 9(6)V99.
+           02 RBUSATR  PIC 9(6)V99.
+           02 RLTA     PIC 9(6)V99.
+           02 RPF      PIC 9(6)V99.
+           02 RESI     PIC 9(6)V99.
+           02 RREVDATE PIC X(10).
+
+       FD AUDITFILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "AUDIT.DAT".
+       01 AUDITREC.
+           02 AAUDID   PIC X(6).
+           02 AEMPID   PIC X(6).
+           02 AFILE    PIC X(16).
+           02 AOPER    PIC X(10).
+           02 ABEFORE  PIC X(30).
+           02 AAFTER   PIC X(30).
+           02 AADATE   PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       77 FSO   PIC XX.
+       77 FSG   PIC XX.
+       77 FSR   PIC XX.
+       77 FSA   PIC XX.
+       77 ENTKEY PIC X.
+       77 WS-AUDIT-EMPID  PIC X(6).
+       77 WS-AUDIT-FILE   PIC X(16).
+       77 WS-AUDIT-OPER   PIC X(10).
+       77 WS-AUDIT-BEFORE PIC X(30).
+       77 WS-AUDIT-AFTER  PIC X(30).
+       77 WS-AUDIT-SEQ    PIC 9(5).
+       77 WS-AUDIT-SEQ-X  PIC 9(5).
+       77 WS-AUDIT-EDIT   PIC Z(6)9.99.
+       77 WS-GRADE       PIC 99.
+       77 WS-GRADE-FOUND PIC X.
+       77 WS-REV-TYPE    PIC X.
+       77 WS-REV-AMT     PIC 9(6)V99.
+       77 WS-REV-DATE    PIC X(10).
+       77 WS-SEQ         PIC 999 VALUE 0.
+       77 WS-SEQ-X       PIC 999.
+       77 WS-NEW-RREVID  PIC X(6).
+       77 WS-GRADE-PREFIX PIC X(3).
+       77 WS-SEQ-CANDIDATE PIC 999.
+       77 WS-EMP-COUNT   PIC 9(4) VALUE 0.
+       77 WS-REV-FOUND   PIC X.
+       77 WS-OLD-BASIC   PIC 9(6)V99.
+       77 WS-OLD-HRA     PIC 9(6)V99.
+       77 WS-OLD-DPA     PIC 9(6)V99.
+       77 WS-OLD-PPA     PIC 9(6)V99.
+       77 WS-OLD-LTA     PIC 9(6)V99.
+       77 WS-OLD-PF      PIC 9(6)V99.
+       77 WS-OLD-ESI     PIC 9(6)V99.
+       77 WS-OLD-EDUA    PIC 9(6)V99.
+       77 WS-OLD-TECHJR  PIC 9(6)V99.
+       77 WS-OLD-LUNCHA  PIC 9(6)V99.
+       77 WS-OLD-CONVEY  PIC 9(6)V99.
+       77 WS-OLD-BUSATR  PIC 9(6)V99.
+       77 WS-NEW-BASIC   PIC 9(6)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "GRADE-WIDE SALARY REVISION" LINE 3 COL 10.
+           DISPLAY "ENTER GRADE NUMBER :" LINE 5 COL 1.
+           ACCEPT WS-GRADE LINE 5 COL 35.
+           PERFORM VALIDATE-GRADE-PARA.
+           IF WS-GRADE-FOUND = "N"
+              DISPLAY "INVALID GRADE NUMBER" LINE 12 COL 10
+              GO TO MAIN-EXIT.
+           DISPLAY "ENTER REVISION TYPE (P=PERCENT, F=FLAT) :"
+              LINE 6 COL 1.
+           ACCEPT WS-REV-TYPE LINE 6 COL 45.
+           DISPLAY "ENTER REVISION AMOUNT :" LINE 7 COL 1.
+           ACCEPT WS-REV-AMT LINE 7 COL 35.
+           DISPLAY "ENTER EFFECTIVE DATE (YYYY-MM-DD) :" LINE 8 COL 1.
+           ACCEPT WS-REV-DATE LINE 8 COL 40.
+           OPEN INPUT EMPFILE.
+           OPEN I-O REVISIONFILE.
+           IF FSR = 35
+              OPEN OUTPUT REVISIONFILE
+              CLOSE REVISIONFILE
+              OPEN I-O REVISIONFILE.
+           STRING "R" WS-GRADE DELIMITED BY SIZE INTO WS-GRADE-PREFIX.
+           PERFORM SEED-SEQUENCE-PARA.
+           PERFORM EMP-SCAN-PARA UNTIL FSO = 10.
+           CLOSE EMPFILE.
+           CLOSE REVISIONFILE.
+           DISPLAY " " WITH BLANK SCREEN.
+           DISPLAY "REVISIONS GENERATED :" LINE 10 COL 1.
+           DISPLAY WS-EMP-COUNT LINE 10 COL 25.
+       MAIN-EXIT.
+           DISPLAY
+             "PRESS ENTER TO RETURN TO HRMS MENU" LINE 20 COL 10.
+           ACCEPT ENTKEY LINE 20 COL 50.
+           STOP ' '.
+           EXIT PROGRAM.
+
+       VALIDATE-GRADE-PARA.
+           MOVE "N" TO WS-GRADE-FOUND.
+           OPEN INPUT GRADEFILE.
+           PERFORM VALIDATE-GRADE-READ UNTIL FSG = 10.
+           CLOSE GRADEFILE.
+       VALIDATE-GRADE-READ.
+           READ GRADEFILE AT END GO TO VALIDATE-GRADE-READ-X.
+           IF GGRADE = WS-GRADE
+              MOVE "Y" TO WS-GRADE-FOUND.
+       VALIDATE-GRADE-READ-X.
+           CONTINUE.
+
+       SEED-SEQUENCE-PARA.
+           MOVE 0 TO WS-SEQ.
+           MOVE LOW-VALUES TO RREVID.
+           START REVISIONFILE KEY IS NOT LESS THAN RREVID
+              INVALID KEY MOVE 10 TO FSR.
+           PERFORM SEED-SEQUENCE-READ UNTIL FSR = 10.
+       SEED-SEQUENCE-READ.
+           READ REVISIONFILE NEXT RECORD
+              AT END MOVE 10 TO FSR
+              NOT AT END
+                 IF RREVID(1:3) = WS-GRADE-PREFIX
+                    MOVE RREVID(4:3) TO WS-SEQ-CANDIDATE
+                    IF WS-SEQ-CANDIDATE > WS-SEQ
+                       MOVE WS-SEQ-CANDIDATE TO WS-SEQ
+                    END-IF
+                 END-IF
+           END-READ.
+
+       EMP-SCAN-PARA.
+           READ EMPFILE NEXT RECORD AT END GO TO EMP-SCAN-EXIT.
+           IF EGRDNO = WS-GRADE
+              PERFORM LOOKUP-LATEST-REVISION-PARA
+              IF WS-REV-FOUND = "Y"
+                 PERFORM COMPUTE-NEW-BASIC-PARA
+                 PERFORM GENERATE-REVISION-PARA
+              ELSE
+                 DISPLAY "EMPLOYEE " EEMPID
+                    " HAS NO PRIOR REVISION - SKIPPED" LINE 14 COL 1
+              END-IF
+           END-IF.
+       EMP-SCAN-EXIT.
+           CONTINUE.
+
+       LOOKUP-LATEST-REVISION-PARA.
+           MOVE "N" TO WS-REV-FOUND.
+           MOVE 0 TO WS-OLD-BASIC WS-OLD-HRA WS-OLD-DPA WS-OLD-PPA
+                     WS-OLD-LTA WS-OLD-PF WS-OLD-ESI WS-OLD-EDUA
+                     WS-OLD-TECHJR WS-OLD-LUNCHA WS-OLD-CONVEY
+                     WS-OLD-BUSATR.
+           MOVE EEMPID TO REMPID.
+           START REVISIONFILE KEY IS = REMPID
+              INVALID KEY GO TO LOOKUP-REV-X.
+           PERFORM LOOKUP-REV-READ UNTIL FSR = 10.
+       LOOKUP-REV-X.
+           CONTINUE.
+       LOOKUP-REV-READ.
+           READ REVISIONFILE NEXT RECORD
+              AT END GO TO LOOKUP-REV-END.
+           IF REMPID NOT = EEMPID
+              MOVE 10 TO FSR
+           ELSE
+              MOVE "Y" TO WS-REV-FOUND
+              MOVE RBASIC TO WS-OLD-BASIC
+              MOVE RHRA   TO WS-OLD-HRA
+              MOVE RDPA   TO WS-OLD-DPA
+              MOVE RPPA   TO WS-OLD-PPA
+              MOVE RLTA   TO WS-OLD-LTA
+              MOVE RPF    TO WS-OLD-PF
+              MOVE RESI   TO WS-OLD-ESI
+              MOVE REDUA  TO WS-OLD-EDUA
+              MOVE RTECHJR TO WS-OLD-TECHJR
+              MOVE RLUNCHA TO WS-OLD-LUNCHA
+              MOVE RCONVEY TO WS-OLD-CONVEY
+              MOVE RBUSATR TO WS-OLD-BUSATR
+           END-IF.
+       LOOKUP-REV-END.
+           CONTINUE.
+
+       COMPUTE-NEW-BASIC-PARA.
+           IF WS-REV-TYPE = "P" OR "p"
+              COMPUTE WS-NEW-BASIC =
+                 WS-OLD-BASIC + (WS-OLD-BASIC * WS-REV-AMT / 100)
+           ELSE
+              COMPUTE WS-NEW-BASIC = WS-OLD-BASIC + WS-REV-AMT
+           END-IF.
+
+       GENERATE-REVISION-PARA.
+           ADD 1 TO WS-SEQ.
+           MOVE WS-SEQ TO WS-SEQ-X.
+           STRING "R" WS-GRADE WS-SEQ-X DELIMITED BY SIZE
+              INTO WS-NEW-RREVID.
+           MOVE WS-NEW-RREVID TO RREVID.
+           MOVE EEMPID TO REMPID.
+           MOVE EDESID TO RDESCODE.
+           MOVE WS-NEW-BASIC TO RBASIC.
+           MOVE WS-OLD-HRA TO RHRA.
+           MOVE WS-OLD-DPA TO RDPA.
+           MOVE WS-OLD-PPA TO RPPA.
+           MOVE WS-OLD-EDUA TO REDUA.
+           MOVE WS-OLD-TECHJR TO RTECHJR.
+           MOVE WS-OLD-LUNCHA TO RLUNCHA.
+           MOVE WS-OLD-CONVEY TO RCONVEY.
+           MOVE WS-OLD-BUSATR TO RBUSATR.
+           MOVE WS-OLD-LTA TO RLTA.
+           MOVE WS-OLD-PF TO RPF.
+           MOVE WS-OLD-ESI TO RESI.
+           MOVE WS-REV-DATE TO RREVDATE.
+           WRITE REVISIONREC INVALID KEY
+              DISPLAY "DUPLICATE REVISION ID - SKIPPED" LINE 14 COL 1
+           NOT INVALID KEY
+              ADD 1 TO WS-EMP-COUNT
+              MOVE EEMPID TO WS-AUDIT-EMPID
+              MOVE "REVISIONFILE" TO WS-AUDIT-FILE
+              MOVE "GRD-REVISE" TO WS-AUDIT-OPER
+              MOVE WS-OLD-BASIC TO WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT TO WS-AUDIT-BEFORE
+              MOVE RBASIC TO WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT TO WS-AUDIT-AFTER
+              PERFORM AUDIT-LOG-PARA
+           END-WRITE.
+
+       AUDIT-LOG-PARA.
+           OPEN I-O AUDITFILE.
+           IF FSA = 35
+              OPEN OUTPUT AUDITFILE
+              CLOSE AUDITFILE
+              OPEN I-O AUDITFILE
+           END-IF.
+           MOVE 0 TO WS-AUDIT-SEQ.
+           MOVE HIGH-VALUES TO AAUDID.
+           START AUDITFILE KEY IS LESS THAN AAUDID
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                 READ AUDITFILE NEXT RECORD
+                    AT END CONTINUE
+                    NOT AT END MOVE AAUDID(2:5) TO WS-AUDIT-SEQ
+                 END-READ
+           END-START.
+           ADD 1 TO WS-AUDIT-SEQ.
+           MOVE WS-AUDIT-SEQ TO WS-AUDIT-SEQ-X.
+           STRING "A" WS-AUDIT-SEQ-X DELIMITED BY SIZE INTO AAUDID.
+           MOVE WS-AUDIT-EMPID   TO AEMPID.
+           MOVE WS-AUDIT-FILE    TO AFILE.
+           MOVE WS-AUDIT-OPER    TO AOPER.
+           MOVE WS-AUDIT-BEFORE  TO ABEFORE.
+           MOVE WS-AUDIT-AFTER   TO AAFTER.
+           ACCEPT AADATE FROM DATE YYYYMMDD.
+           WRITE AUDITREC INVALID KEY
+              DISPLAY "AUDIT LOG WRITE FAILED" LINE 24 COL 1.
+           CLOSE AUDITFILE.
+
+       END PROGRAM GRADEREVISE.
        END PROGRAM EMPWRITE.
        END PROGRAM EMPREAD.
        END PROGRAM MAINHRMS.
